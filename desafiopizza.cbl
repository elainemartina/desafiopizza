@@ -1,219 +1,942 @@
-      *---- Divisão de Identificação do Programa
-       identification division.
-       program-id. "desafiopizza".
-       author. "Elaine Martina André".
-       Installation. "PC".
-       date-written. 10/07/2020.
-       date-compiled. 10/07/2020
-
-      *---- Divisão Para Configuração do Ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *---- Declaração de Recursos Externos
-       input-output section.
-       file-control.
-       I-O-Control.
-
-      *---- Declaração de Variáveis
-       data division.
-
-      *---- Variaveis de Arquivos
-       file section.
-
-      *---- Variaveis de Trabalho
-       working-storage section.
-
-       01  relatorio occurs 20.
-           05 nome                                 pic x(15)
-                                                   value spaces.
-           05 filler                               pic x(03)
-                                                   value  " - ".
-           05 diametro                             pic 9(03).
-           05 filler                               pic x(03)
-                                                   value  " - ".
-           05 preco                                pic 9(03)v99.
-           05 filler                               pic x(03)
-                                                   value  " - ".
-           05 preco_cm2                            pic 9(03)v99.
-           05 filler                               pic x(03)
-                                                   value  " - ".
-           05 diferenca_rel                        pic 9(03)v99.
-
-       01  aux.
-           05 nome_aux                             pic x(15)
-                                                   value spaces.
-           05 filler                               pic x(03)
-                                                   value  " - ".
-           05 diametro_aux                         pic 9(03).
-           05 filler                               pic x(03)
-                                                   value  " - ".
-           05 preco_aux                            pic 9(03)v99.
-           05 filler                               pic x(03)
-                                                   value  " - ".
-           05 preco_cm2_aux                        pic 9(03)v99.
-           05 filler                               pic x(03)
-                                                   value  " - ".
-           05 diferenca_rel_aux                    pic 9(03)v99.
-
-       77  delta_preco_cm2                         pic 9(03)v99.
-       77  raio                                    pic 9(03)v99.
-       77  area_pizza                              pic 9(03)v99.
-       77  pi                                      pic 9(01)v999999
-                                                   value 3,141592.
-       77  ind                                     pic 9(02).
-       77  menu                                    pic x(01).
-       77  controle                                pic x(10).
-      * ---------------------------------------------------------------
-      *---- Variaveis para comunicação entre programas
-       linkage section.
-
-      *---- Declaração de tela
-       screen section.
-
-      *---- Declaração do corpo do programa
-       procedure division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-       inicializa section.
-
-           move     "S"       to     menu
-           move   "trocou"    to     controle
-           .
-       inicializa-exit.
-           exit.
-
-      * ----------------------------------------------------------------
-      * Construcao do Laco Principal (menu) ou Regra de Negocio
-       processamento section.
-
-           move 0 to ind
-           perform until menu <> "S"
-               display erase
-
-               add 1 to ind
-
-               if ind > 20 then
-                   display "Voce Atingiu o Limite de 20 Pizzas"
-               else
-                   display "Informe o Nome da Pizza "
-                   accept nome(ind)
-
-                   display "Informe o Diametro da Pizza "
-                   accept diametro(ind)
-
-                   display "Informe o Preco da Pizza "
-                   accept preco(ind)
-
-               end-if
-
-               perform calculo-preco-cm2
-
-               display "Deseja Cadastrar Mais Uma Pizza? ('S'/'N')"
-               accept menu
-
-           end-perform
-
-           perform ordenar
-           perform calculo-porcentagem
-
-           perform varying ind from 1 by 1 until ind > 20
-                                              or nome(ind) = space
-               display relatorio(ind)
-
-           end-perform
-
-           .
-       processamento-exit.
-           exit.
-      * ---------------------------------------------------------------
-      * ------------------- Calculo do Preco em Cm2 -------------------
-       calculo-preco-cm2 section.
-
-           compute raio = diametro(ind) / 2
-
-           compute area_pizza = pi * (raio * raio)
-
-           compute preco_cm2(ind) = preco(ind) / area_pizza
-
-           .
-       calculo-preco-cm2-exit.
-           exit.
-      * ---------------------------------------------------------------
-      * ------------------------- Ordenacao ---------------------------
-       ordenar section.
-
-           move "trocou" to controle
-           perform until controle <> "trocou"
-
-               move 1 to ind
-               move "n_trocou" to controle
-
-               perform until ind = 20
-                          or nome(ind + 1) = space
-
-                   if preco_cm2(ind) > preco_cm2(ind + 1) then
-                       move relatorio(ind + 1) to aux
-                       move relatorio(ind)     to relatorio(ind + 1)
-                       move aux                to relatorio(ind)
-
-                       move "trocou"           to controle
-                   end-if
-
-                   add 1 to ind
-
-               end-perform
-
-           end-perform
-
-           .
-       ordenar-exit.
-           exit.
-      * ---------------------------------------------------------------
-      * -------------------- Calculo da Porcentagem --------------------
-       calculo-porcentagem section.
-
-           move 1 to ind
-
-           perform until ind = 20
-                      or nome(ind + 1) = space
-
-      * ---- Diferenca de Precos (Delta)
-               compute delta_preco_cm2
-                       = preco_cm2(ind + 1) - preco_cm2(ind)
-
-      * ---- Porcentagem
-               compute diferenca_rel(ind + 1)
-                       = (delta_preco_cm2 * 100) / preco_cm2(ind)
-
-               add 1 to ind
-
-           end-perform
-
-           .
-       calculo-porcentagem-exit.
-           exit.
-      * ---------------------------------------------------------------
-      * ---------------------------- Fim ------------------------------
-       finaliza section.
-
-           stop run
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
+      *---- Divisão de Identificação do Programa
+       identification division.
+       program-id. "desafiopizza".
+       author. "Elaine Martina André".
+       Installation. "PC".
+       date-written. 10/07/2020.
+       date-compiled. 10/07/2020
+
+      *---- Historico de Alteracoes
+      * 09/08/2026 EMA  Cadastro de pizzas passa a ser persistido em
+      *                 arquivo indexado (PIZZA-MASTER), gravado a
+      *                 cada pizza cadastrada e fechado em FINALIZA.
+      * 09/08/2026 EMA  RELATORIO passa a ser tabela de tamanho
+      *                 variavel (OCCURS DEPENDING ON), removendo o
+      *                 limite fixo de 20 pizzas por execucao.
+      * 09/08/2026 EMA  Inclusao do relatorio impresso (REPORT
+      *                 SECTION), com cabecalho, data de emissao e
+      *                 destaque da pizza de melhor custo-beneficio.
+      * 09/08/2026 EMA  Validacao de Diametro e Preco no cadastro
+      *                 interativo, com nova solicitacao enquanto o
+      *                 valor informado for zero/invalido.
+      * 09/08/2026 EMA  Modo batch (variavel de ambiente PIZZA-MODO,
+      *                 arquivo SURVEYIN), para cadastro de pizzas via
+      *                 job/JCL sem intervencao do terminal.
+      * 09/08/2026 EMA  Historico de Preco por Cm2 (PIZZAHIST), com
+      *                 modo de consulta de tendencia por Pizzaria
+      *                 (PIZZA-MODO = HIST).
+      * 09/08/2026 EMA  Forma da Pizza (Redonda/Quadrada/Retangular)
+      *                 no cadastro, com CALCULO-PRECO-CM2 calculando
+      *                 a area conforme a forma informada.
+      * 09/08/2026 EMA  Preco/Preco por Cm2 ampliados para 9(05)v99 e
+      *                 inclusao do Codigo da Moeda (BRL/USD) no
+      *                 cadastro; precos em USD sao convertidos pela
+      *                 taxa de cambio para manter o comparativo de
+      *                 custo-beneficio coerente entre fornecedores.
+      * 09/08/2026 EMA  INICIALIZA pergunta se deseja retomar sessao
+      *                 anterior quando ha cadastro previo; FINALIZA
+      *                 regrava o cadastro mestre completo (com o
+      *                 percentual final calculado) antes de encerrar.
+      * 09/08/2026 EMA  Menu de Criterio de Ordenacao (Nome/Diametro/
+      *                 Preco/Custo por Cm2) antes de gerar o
+      *                 relatorio, no lugar do ordenar sempre fixo por
+      *                 Preco por Cm2.
+      * 09/08/2026 EMA  Correcoes de revisao: ordem de atualizacao de
+      *                 QTD-PIZZAS antes de gravar a nova pizza na
+      *                 tabela, ampliacao de AREA-PIZZA, realinhamento
+      *                 do cabecalho do relatorio, percentual de
+      *                 comparacao restrito ao criterio de Custo/Cm2,
+      *                 validacao de forma no modo lote e remocao do
+      *                 Diametro (sem sentido para formas nao
+      *                 redondas) do historico.
+      * 09/08/2026 EMA  Relatorio impresso passa a mostrar a Forma e
+      *                 Lado/Comprimento/Largura da pizza, nao so o
+      *                 Diametro; ordenacao por Preco (V) agora
+      *                 compara o valor convertido para Reais, e nao
+      *                 o Preco bruto na moeda original.
+
+      *---- Divisão Para Configuração do Ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *---- Declaração de Recursos Externos
+       input-output section.
+       file-control.
+           select pizza-master assign to "PIZZAMAS"
+               organization is indexed
+               access mode is dynamic
+               record key is nome_mestre
+               file status is fs_pizza_master.
+           select pizza-relatorio-impresso assign to "PIZZARPT"
+               organization is line sequential
+               file status is fs_relatorio_impresso.
+           select pizza-survey-in assign to "SURVEYIN"
+               organization is line sequential
+               file status is fs_survey_in.
+           select pizza-historico assign to "PIZZAHIST"
+               organization is line sequential
+               file status is fs_historico.
+       I-O-Control.
+
+      *---- Declaração de Variáveis
+       data division.
+
+      *---- Variaveis de Arquivos
+       file section.
+
+       fd  pizza-master.
+       01  pizza-master-rec.
+           05 nome_mestre                          pic x(15).
+           05 forma_pizza_mestre                    pic x(01).
+           05 diametro_mestre                       pic 9(03).
+           05 lado_mestre                           pic 9(03).
+           05 comprimento_mestre                    pic 9(03).
+           05 largura_mestre                        pic 9(03).
+           05 codigo_moeda_mestre                   pic x(03).
+           05 preco_mestre                          pic 9(05)v99.
+           05 preco_cm2_mestre                      pic 9(05)v99.
+           05 diferenca_rel_mestre                  pic 9(03)v99.
+
+       fd  pizza-relatorio-impresso
+           report is relatorio-rd.
+
+       fd  pizza-survey-in.
+       01  pizza-survey-rec.
+           05 nome_survey                          pic x(15).
+           05 forma_survey                          pic x(01).
+           05 diametro_survey                       pic 9(03).
+           05 lado_survey                           pic 9(03).
+           05 comprimento_survey                    pic 9(03).
+           05 largura_survey                        pic 9(03).
+           05 codigo_moeda_survey                   pic x(03).
+           05 preco_survey                          pic 9(05)v99.
+
+       fd  pizza-historico.
+       01  pizza-historico-rec.
+           05 nome_hist                            pic x(15).
+           05 preco_hist                            pic 9(05)v99.
+           05 preco_cm2_hist                        pic 9(05)v99.
+           05 data_hist                             pic 9(08).
+
+      *---- Variaveis de Trabalho
+       working-storage section.
+
+       77  qtd_pizzas                              pic 9(04)
+                                                   value 0.
+       77  qtd_maxima_pizzas                       pic 9(04)
+                                                   value 9999.
+
+       01  relatorio.
+           05 relatorio_item occurs 1 to 9999 times
+                              depending on qtd_pizzas.
+               10 nome                             pic x(15)
+                                                   value spaces.
+               10 filler                           pic x(03)
+                                                   value  " - ".
+               10 forma_pizza                       pic x(01)
+                                                   value "R".
+                   88 forma-redonda                 value "R".
+                   88 forma-quadrada                 value "Q".
+                   88 forma-retangular               value "T".
+               10 filler                           pic x(03)
+                                                   value  " - ".
+               10 diametro                         pic 9(03).
+               10 filler                           pic x(03)
+                                                   value  " - ".
+               10 lado                             pic 9(03).
+               10 filler                           pic x(03)
+                                                   value  " - ".
+               10 comprimento                       pic 9(03).
+               10 filler                           pic x(03)
+                                                   value  " - ".
+               10 largura                          pic 9(03).
+               10 filler                           pic x(03)
+                                                   value  " - ".
+               10 codigo_moeda                      pic x(03)
+                                                   value "BRL".
+                   88 moeda-real                    value "BRL".
+                   88 moeda-dolar                    value "USD".
+               10 filler                           pic x(03)
+                                                   value  " - ".
+               10 preco                            pic 9(05)v99.
+               10 filler                           pic x(03)
+                                                   value  " - ".
+               10 preco_cm2                        pic 9(05)v99.
+               10 filler                           pic x(03)
+                                                   value  " - ".
+               10 diferenca_rel                    pic 9(03)v99.
+
+       01  aux.
+           05 nome_aux                             pic x(15)
+                                                   value spaces.
+           05 filler                               pic x(03)
+                                                   value  " - ".
+           05 forma_pizza_aux                       pic x(01)
+                                                   value "R".
+           05 filler                               pic x(03)
+                                                   value  " - ".
+           05 diametro_aux                         pic 9(03).
+           05 filler                               pic x(03)
+                                                   value  " - ".
+           05 lado_aux                             pic 9(03).
+           05 filler                               pic x(03)
+                                                   value  " - ".
+           05 comprimento_aux                       pic 9(03).
+           05 filler                               pic x(03)
+                                                   value  " - ".
+           05 largura_aux                          pic 9(03).
+           05 filler                               pic x(03)
+                                                   value  " - ".
+           05 codigo_moeda_aux                      pic x(03)
+                                                   value "BRL".
+           05 filler                               pic x(03)
+                                                   value  " - ".
+           05 preco_aux                            pic 9(05)v99.
+           05 filler                               pic x(03)
+                                                   value  " - ".
+           05 preco_cm2_aux                        pic 9(05)v99.
+           05 filler                               pic x(03)
+                                                   value  " - ".
+           05 diferenca_rel_aux                    pic 9(03)v99.
+
+       77  delta_preco_cm2                         pic 9(05)v99.
+       77  raio                                    pic 9(03)v99.
+       77  area_pizza                              pic 9(06)v99.
+       77  pi                                      pic 9(01)v999999
+                                                   value 3,141592.
+       77  preco_convertido                        pic 9(07)v99.
+       77  taxa_cambio_usd                         pic 9(02)v9999
+                                                   value 5,0000.
+       77  preco_comparado_atual                   pic 9(07)v99.
+       77  preco_comparado_prox                    pic 9(07)v99.
+       77  ind                                     pic 9(04).
+       77  resposta_menu                           pic x(01).
+       77  controle                                pic x(10).
+       77  fs_pizza_master                         pic x(02).
+       77  fs_relatorio_impresso                   pic x(02).
+       77  fs_survey_in                            pic x(02).
+       77  fs_historico                            pic x(02).
+
+       77  modo_execucao                           pic x(05)
+                                                   value "INTER".
+           88 modo-batch                           value "BATCH".
+           88 modo-interativo                      value "INTER".
+           88 modo-historico                       value "HIST".
+
+       77  nome_consulta                           pic x(15).
+       77  sw_historico_aberto                     pic x(01)
+                                                   value "N".
+       77  sw_registro_valido                      pic x(01).
+           88 registro-valido                      value "S".
+       77  sw_deve_trocar                          pic x(01).
+           88 deve-trocar                          value "S".
+
+       77  criterio_ordenacao                      pic x(01)
+                                                   value "C".
+           88 ordena-nome                          value "N".
+           88 ordena-diametro                      value "D".
+           88 ordena-preco                         value "V".
+           88 ordena-custo-cm2                     value "C".
+
+      *---- Variaveis do Relatorio Impresso
+       01  data_relatorio                          pic 9(08).
+       01  data_relatorio_grupo redefines
+                                   data_relatorio.
+           05 data_relatorio_aaaa                  pic 9(04).
+           05 data_relatorio_mm                    pic 9(02).
+           05 data_relatorio_dd                    pic 9(02).
+       77  data_relatorio_disp                     pic x(10).
+
+       77  ind_melhor                              pic 9(04).
+       77  preco_cm2_menor                         pic 9(05)v99.
+
+       77  rpt_nome                                pic x(15).
+       77  rpt_forma                               pic x(01).
+       77  rpt_diametro                            pic 9(03).
+       77  rpt_lado                                pic 9(03).
+       77  rpt_comp                                pic 9(03).
+       77  rpt_larg                                pic 9(03).
+       77  rpt_moeda                               pic x(03).
+       77  rpt_preco                               pic 9(05)v99.
+       77  rpt_preco_cm2                           pic 9(05)v99.
+       77  rpt_diferenca                           pic 9(03)v99.
+       77  rpt_destaque                            pic x(28)
+                                                   value spaces.
+       77  rpt_titulo_dif                          pic x(11)
+                                                   value "Dif (%)".
+      * ---------------------------------------------------------------
+      *---- Variaveis para comunicação entre programas
+       linkage section.
+
+      *---- Declaração do Relatorio Impresso
+       report section.
+
+       rd  relatorio-rd
+           controls final
+           page limit 60 lines
+           heading 1
+           first detail 7
+           last detail 55
+           footing 58.
+
+       01  tipo1 type page heading.
+           03  line 1.
+               05  column   1  pic x(41) value
+                   "Relatorio Comparativo de Precos de Pizza".
+               05  column  55  pic x(06) value "Data: ".
+               05  column  61  pic x(10) source data_relatorio_disp.
+           03  line 3.
+               05  column   1  pic x(15) value "Pizzaria".
+               05  column  17  pic x(05) value "Moeda".
+               05  column  24  pic x(05) value "Forma".
+               05  column  30  pic x(05) value "Diam.".
+               05  column  36  pic x(04) value "Lado".
+               05  column  42  pic x(04) value "Comp".
+               05  column  48  pic x(04) value "Larg".
+               05  column  54  pic x(05) value "Preco".
+               05  column  66  pic x(09) value "Preco/Cm2".
+               05  column  78  pic x(11) source rpt_titulo_dif.
+           03  line 4.
+               05  column   1  pic x(117)
+                   value all "-".
+           03  line 5.
+               05  column   1  pic x(60) value
+                   "Obs: Preco/Cm2 sempre convertido para Reais (R$).".
+
+       01  tipo2 type detail line plus 1.
+           03  column   1  pic x(15) source rpt_nome.
+           03  column  17  pic x(03) source rpt_moeda.
+           03  column  24  pic x     source rpt_forma.
+           03  column  30  pic zz9   source rpt_diametro.
+           03  column  36  pic zz9   source rpt_lado.
+           03  column  42  pic zz9   source rpt_comp.
+           03  column  48  pic zz9   source rpt_larg.
+           03  column  54  pic zz.zz9,99 source rpt_preco.
+           03  column  66  pic zz.zz9,99 source rpt_preco_cm2.
+           03  column  78  pic zz9,99 source rpt_diferenca.
+           03  column  90  pic x(28) source rpt_destaque.
+
+       01  tipo3 type control footing final.
+           03  line plus 2.
+               05  column   1  pic x(24)
+                   value "*** Fim do Relatorio ***".
+
+      *---- Declaração de tela
+       screen section.
+
+      *---- Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+       inicializa section.
+
+           move     "S"       to     resposta_menu
+           move   "trocou"    to     controle
+           move 0 to ind
+
+           accept modo_execucao from environment "PIZZA-MODO"
+               on exception
+                   move "INTER" to modo_execucao
+           end-accept
+
+           open i-o pizza-master
+           if fs_pizza_master = "35" then
+               open output pizza-master
+               close pizza-master
+               open i-o pizza-master
+           end-if
+
+           move "N" to controle
+           perform until controle = "FIM"
+               read pizza-master next record
+                   at end
+                       move "FIM" to controle
+                   not at end
+                       add 1 to ind
+                       move ind                to qtd_pizzas
+                       move nome_mestre        to nome(ind)
+                       move forma_pizza_mestre to forma_pizza(ind)
+                       move diametro_mestre    to diametro(ind)
+                       move lado_mestre        to lado(ind)
+                       move comprimento_mestre to comprimento(ind)
+                       move largura_mestre     to largura(ind)
+                       move codigo_moeda_mestre
+                                               to codigo_moeda(ind)
+                       move preco_mestre       to preco(ind)
+                       move preco_cm2_mestre   to preco_cm2(ind)
+                       move diferenca_rel_mestre
+                                               to diferenca_rel(ind)
+               end-read
+           end-perform
+
+           if modo-interativo and qtd_pizzas > 0 then
+               display
+                   "Sessao Anterior Encontrada com " qtd_pizzas
+                   " Pizza(s). Deseja Retomar? (S/N)"
+               accept resposta_menu
+               if resposta_menu <> "S" then
+                   close pizza-master
+                   open output pizza-master
+                   close pizza-master
+                   open i-o pizza-master
+                   move 0 to qtd_pizzas
+                   move 0 to ind
+               end-if
+               move "S" to resposta_menu
+           end-if
+
+           if not modo-historico then
+               open extend pizza-historico
+               if fs_historico = "35" then
+                   open output pizza-historico
+                   close pizza-historico
+                   open extend pizza-historico
+               end-if
+               move "S" to sw_historico_aberto
+           end-if
+
+           accept data_relatorio from date yyyymmdd
+
+           string data_relatorio_dd   delimited by size
+                  "/"                 delimited by size
+                  data_relatorio_mm   delimited by size
+                  "/"                 delimited by size
+                  data_relatorio_aaaa delimited by size
+                  into data_relatorio_disp
+           end-string
+
+           move "trocou" to controle
+           .
+       inicializa-exit.
+           exit.
+
+      * ----------------------------------------------------------------
+      * Construcao do Laco Principal (menu) ou Regra de Negocio
+       processamento section.
+
+           if modo-batch then
+               perform processa-lote
+           else
+             if modo-historico then
+               perform consulta-historico
+             else
+               perform until resposta_menu <> "S"
+                   display erase
+
+                   add 1 to ind
+
+                   if ind > qtd_maxima_pizzas then
+                       display
+                           "Voce Atingiu o Limite de Pizzas da Tabela"
+                       subtract 1 from ind
+                       move "N" to resposta_menu
+                   else
+                       move ind to qtd_pizzas
+
+                       display "Informe o Nome da Pizza "
+                       accept nome(ind)
+
+                       perform captura-dimensoes
+                       perform captura-moeda
+
+                       display "Informe o Preco da Pizza "
+                       accept preco(ind)
+                       perform until preco(ind) > 0
+                           display "Preco Invalido. Informe Novamente"
+                           accept preco(ind)
+                       end-perform
+
+                       perform calculo-preco-cm2
+                       perform grava-mestre
+
+                       display
+                           "Deseja Cadastrar Mais Uma Pizza? ('S'/'N')"
+                       accept resposta_menu
+                   end-if
+
+               end-perform
+             end-if
+           end-if
+
+           if not modo-historico then
+               if modo-interativo then
+                   perform captura-criterio-ordenacao
+               end-if
+
+               perform ordenar
+               perform calculo-porcentagem
+               perform gera-relatorio-impresso
+           end-if
+
+           .
+       processamento-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * -------------- Captura das Dimensoes da Pizza ------------------
+       captura-dimensoes section.
+
+           display "Forma da Pizza (R-Redonda/Q-Quadrada/"
+                   "T-Retangular) "
+           accept forma_pizza(ind)
+           perform until forma-redonda(ind)
+                      or forma-quadrada(ind)
+                      or forma-retangular(ind)
+               display "Forma Invalida. Informe Novamente"
+               accept forma_pizza(ind)
+           end-perform
+
+           evaluate true
+               when forma-redonda(ind)
+                   display "Informe o Diametro da Pizza "
+                   accept diametro(ind)
+                   perform until diametro(ind) not = 0
+                       display
+                           "Diametro Invalido. Informe Novamente"
+                       accept diametro(ind)
+                   end-perform
+
+               when forma-quadrada(ind)
+                   display "Informe o Lado da Pizza "
+                   accept lado(ind)
+                   perform until lado(ind) not = 0
+                       display "Lado Invalido. Informe Novamente"
+                       accept lado(ind)
+                   end-perform
+
+               when forma-retangular(ind)
+                   display "Informe o Comprimento da Pizza "
+                   accept comprimento(ind)
+                   perform until comprimento(ind) not = 0
+                       display
+                           "Comprimento Invalido. Informe Novamente"
+                       accept comprimento(ind)
+                   end-perform
+
+                   display "Informe a Largura da Pizza "
+                   accept largura(ind)
+                   perform until largura(ind) not = 0
+                       display "Largura Invalida. Informe Novamente"
+                       accept largura(ind)
+                   end-perform
+           end-evaluate
+
+           .
+       captura-dimensoes-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * ------------------ Captura da Moeda do Preco ------------------
+       captura-moeda section.
+
+           display "Moeda do Preco (BRL/USD) "
+           accept codigo_moeda(ind)
+           perform until moeda-real(ind) or moeda-dolar(ind)
+               display "Moeda Invalida. Informe Novamente"
+               accept codigo_moeda(ind)
+           end-perform
+
+           .
+       captura-moeda-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * ------------- Cadastro em Lote (Modo Batch/JCL) ----------------
+       processa-lote section.
+
+           open input pizza-survey-in
+           if fs_survey_in = "35" then
+               display "Arquivo de Survey Nao Encontrado: SURVEYIN"
+           else
+               move "N" to controle
+               perform until controle = "FIM"
+                   read pizza-survey-in
+                       at end
+                           move "FIM" to controle
+                       not at end
+                           if forma_survey = space then
+                               move "R" to forma_survey
+                           end-if
+                           if codigo_moeda_survey <> "USD" then
+                               move "BRL" to codigo_moeda_survey
+                           end-if
+
+                           move "S" to sw_registro_valido
+                           if preco_survey not > 0 then
+                               move "N" to sw_registro_valido
+                           end-if
+                           evaluate forma_survey
+                               when "R"
+                                   if diametro_survey = 0 then
+                                       move "N" to sw_registro_valido
+                                   end-if
+                               when "Q"
+                                   if lado_survey = 0 then
+                                       move "N" to sw_registro_valido
+                                   end-if
+                               when "T"
+                                   if comprimento_survey = 0
+                                      or largura_survey = 0 then
+                                       move "N" to sw_registro_valido
+                                   end-if
+                               when other
+                                   move "N" to sw_registro_valido
+                           end-evaluate
+
+                           if not registro-valido then
+                               display
+                                   "Registro de Survey Invalido: "
+                                   nome_survey
+                           else
+                               add 1 to ind
+                               if ind > qtd_maxima_pizzas then
+                                   display
+                                     "Limite de Pizzas Atingido"
+                                   subtract 1 from ind
+                                   move "FIM" to controle
+                               else
+                                   move ind to qtd_pizzas
+
+                                   move nome_survey     to nome(ind)
+                                   move forma_survey
+                                                 to forma_pizza(ind)
+                                   move diametro_survey
+                                                    to diametro(ind)
+                                   move lado_survey     to lado(ind)
+                                   move comprimento_survey
+                                                to comprimento(ind)
+                                   move largura_survey  to largura(ind)
+                                   move codigo_moeda_survey
+                                                 to codigo_moeda(ind)
+                                   move preco_survey   to preco(ind)
+
+                                   perform calculo-preco-cm2
+                                   perform grava-mestre
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+               close pizza-survey-in
+           end-if
+
+           .
+       processa-lote-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * ------------ Consulta de Tendencia de Preco por Cm2 ------------
+       consulta-historico section.
+
+           display "Informe o Nome da Pizzaria para Consulta "
+           accept nome_consulta
+
+           open input pizza-historico
+           if fs_historico = "35" then
+               display "Nenhum Historico Encontrado"
+           else
+               move "S" to sw_historico_aberto
+               display "Historico de Preco por Cm2 - " nome_consulta
+               display "Data ------ Preco -- Preco/Cm2"
+
+               move "N" to controle
+               perform until controle = "FIM"
+                   read pizza-historico
+                       at end
+                           move "FIM" to controle
+                       not at end
+                           if nome_hist = nome_consulta then
+                               display data_hist
+                                       " - " preco_hist
+                                       " - " preco_cm2_hist
+                           end-if
+                   end-read
+               end-perform
+
+               close pizza-historico
+               move "N" to sw_historico_aberto
+           end-if
+
+           .
+       consulta-historico-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * ---------------- Relatorio Impresso de Pizzas ------------------
+       gera-relatorio-impresso section.
+
+           open output pizza-relatorio-impresso
+           initiate relatorio-rd
+
+           if qtd_pizzas > 0 then
+               move preco_cm2(1) to preco_cm2_menor
+               move 1            to ind_melhor
+
+               perform varying ind from 1 by 1 until ind > qtd_pizzas
+                   if preco_cm2(ind) < preco_cm2_menor then
+                       move preco_cm2(ind) to preco_cm2_menor
+                       move ind             to ind_melhor
+                   end-if
+               end-perform
+
+               perform varying ind from 1 by 1 until ind > qtd_pizzas
+                   move nome(ind)          to rpt_nome
+                   move forma_pizza(ind)   to rpt_forma
+                   move diametro(ind)      to rpt_diametro
+                   move lado(ind)          to rpt_lado
+                   move comprimento(ind)   to rpt_comp
+                   move largura(ind)       to rpt_larg
+                   move codigo_moeda(ind)  to rpt_moeda
+                   move preco(ind)         to rpt_preco
+                   move preco_cm2(ind)     to rpt_preco_cm2
+                   move diferenca_rel(ind) to rpt_diferenca
+
+                   move spaces to rpt_destaque
+                   if ind = ind_melhor then
+                       move "<<< Melhor Custo-Beneficio"
+                                           to rpt_destaque
+                   end-if
+
+                   generate tipo2
+               end-perform
+           end-if
+
+           terminate relatorio-rd
+           close pizza-relatorio-impresso
+
+           display "Relatorio Impresso Gravado em PIZZARPT"
+
+           .
+       gera-relatorio-impresso-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * --------------- Gravacao do Cadastro Mestre --------------------
+       grava-mestre section.
+
+           move nome(ind)          to nome_mestre
+           move forma_pizza(ind)   to forma_pizza_mestre
+           move diametro(ind)      to diametro_mestre
+           move lado(ind)          to lado_mestre
+           move comprimento(ind)   to comprimento_mestre
+           move largura(ind)       to largura_mestre
+           move codigo_moeda(ind)  to codigo_moeda_mestre
+           move preco(ind)         to preco_mestre
+           move preco_cm2(ind)     to preco_cm2_mestre
+           move diferenca_rel(ind) to diferenca_rel_mestre
+
+           rewrite pizza-master-rec
+               invalid key
+                   write pizza-master-rec
+                       invalid key
+                           display "Erro ao Gravar a Pizza no Cadastro"
+                   end-write
+           end-rewrite
+
+           perform grava-historico
+
+           .
+       grava-mestre-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * -------- Atualizacao Final do Cadastro Mestre (Fechamento) -----
+       atualiza-mestre section.
+
+           move nome(ind)          to nome_mestre
+           move forma_pizza(ind)   to forma_pizza_mestre
+           move diametro(ind)      to diametro_mestre
+           move lado(ind)          to lado_mestre
+           move comprimento(ind)   to comprimento_mestre
+           move largura(ind)       to largura_mestre
+           move codigo_moeda(ind)  to codigo_moeda_mestre
+           move preco(ind)         to preco_mestre
+           move preco_cm2(ind)     to preco_cm2_mestre
+           move diferenca_rel(ind) to diferenca_rel_mestre
+
+           rewrite pizza-master-rec
+               invalid key
+                   write pizza-master-rec
+                       invalid key
+                           display "Erro ao Gravar a Pizza no Cadastro"
+                   end-write
+           end-rewrite
+
+           .
+       atualiza-mestre-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * --------------- Gravacao do Historico de Precos ----------------
+       grava-historico section.
+
+           move nome(ind)      to nome_hist
+           move preco(ind)     to preco_hist
+           move preco_cm2(ind) to preco_cm2_hist
+           move data_relatorio to data_hist
+
+           write pizza-historico-rec
+
+           .
+       grava-historico-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * ------------------- Calculo do Preco em Cm2 -------------------
+       calculo-preco-cm2 section.
+
+           evaluate true
+               when forma-quadrada(ind)
+                   compute area_pizza = lado(ind) * lado(ind)
+               when forma-retangular(ind)
+                   compute area_pizza =
+                           comprimento(ind) * largura(ind)
+               when other
+                   compute raio = diametro(ind) / 2
+                   compute area_pizza = pi * (raio * raio)
+           end-evaluate
+
+           if moeda-dolar(ind) then
+               compute preco_convertido = preco(ind) * taxa_cambio_usd
+           else
+               move preco(ind) to preco_convertido
+           end-if
+
+           compute preco_cm2(ind) = preco_convertido / area_pizza
+
+           .
+       calculo-preco-cm2-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * ---------------- Escolha do Criterio de Ordenacao --------------
+       captura-criterio-ordenacao section.
+
+           display "Ordenar o Relatorio Por:"
+           display "  N - Nome"
+           display "  D - Diametro"
+           display "  V - Valor do Preco (Decrescente)"
+           display "  C - Custo por Cm2 (Padrao)"
+           accept criterio_ordenacao
+           perform until ordena-nome or ordena-diametro
+                      or ordena-preco or ordena-custo-cm2
+               display "Criterio Invalido. Informe Novamente"
+               accept criterio_ordenacao
+           end-perform
+
+           .
+       captura-criterio-ordenacao-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * ------------------------- Ordenacao ---------------------------
+       ordenar section.
+
+           move "trocou" to controle
+           perform until controle <> "trocou"
+
+               move 1 to ind
+               move "n_trocou" to controle
+
+               perform until ind >= qtd_pizzas
+
+                   move "N" to sw_deve_trocar
+                   evaluate true
+                       when ordena-nome
+                           if nome(ind) > nome(ind + 1) then
+                               move "S" to sw_deve_trocar
+                           end-if
+                       when ordena-diametro
+                           if diametro(ind) > diametro(ind + 1) then
+                               move "S" to sw_deve_trocar
+                           end-if
+                       when ordena-preco
+                           if moeda-dolar(ind) then
+                               compute preco_comparado_atual
+                                       = preco(ind) * taxa_cambio_usd
+                           else
+                               move preco(ind) to preco_comparado_atual
+                           end-if
+                           if moeda-dolar(ind + 1) then
+                               compute preco_comparado_prox
+                                       = preco(ind + 1)
+                                         * taxa_cambio_usd
+                           else
+                               move preco(ind + 1)
+                                            to preco_comparado_prox
+                           end-if
+                           if preco_comparado_atual
+                                            < preco_comparado_prox
+                               move "S" to sw_deve_trocar
+                           end-if
+                       when other
+                           if preco_cm2(ind) > preco_cm2(ind + 1) then
+                               move "S" to sw_deve_trocar
+                           end-if
+                   end-evaluate
+
+                   if deve-trocar then
+                       move relatorio_item(ind + 1) to aux
+                       move relatorio_item(ind)
+                                       to relatorio_item(ind + 1)
+                       move aux                to relatorio_item(ind)
+
+                       move "trocou"           to controle
+                   end-if
+
+                   add 1 to ind
+
+               end-perform
+
+           end-perform
+
+           .
+       ordenar-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * -------------------- Calculo da Porcentagem --------------------
+       calculo-porcentagem section.
+
+           move 1 to ind
+
+           if ordena-custo-cm2 then
+               move "Dif (%)" to rpt_titulo_dif
+
+               perform until ind >= qtd_pizzas
+
+      * ---- Diferenca de Precos (Delta)
+                   compute delta_preco_cm2
+                           = preco_cm2(ind + 1) - preco_cm2(ind)
+
+      * ---- Porcentagem
+                   compute diferenca_rel(ind + 1)
+                           = (delta_preco_cm2 * 100) / preco_cm2(ind)
+
+                   add 1 to ind
+
+               end-perform
+           else
+      * ---- Ordenacao Nao e por Custo/Cm2: Percentual Nao se Aplica
+               move "Dif (%) N/A" to rpt_titulo_dif
+
+               perform until ind > qtd_pizzas
+                   move 0 to diferenca_rel(ind)
+                   add 1 to ind
+               end-perform
+           end-if
+
+           .
+       calculo-porcentagem-exit.
+           exit.
+      * ---------------------------------------------------------------
+      * ---------------------------- Fim ------------------------------
+       finaliza section.
+
+           if qtd_pizzas > 0 and not modo-historico then
+               perform atualiza-mestre
+                   varying ind from 1 by 1
+                   until ind > qtd_pizzas
+           end-if
+
+           close pizza-master
+
+           if sw_historico_aberto = "S" then
+               close pizza-historico
+           end-if
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
